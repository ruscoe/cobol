@@ -1,12 +1,376 @@
 000010  IDENTIFICATION DIVISION.
 000020    PROGRAM-ID. MATH.
 000030    AUTHOR. Dan Ruscoe.
-000040  DATA DIVISION.
-000050    WORKING-STORAGE SECTION.
-000060      01 NUM1 PIC 99 VALUE 04.
-000070      01 NUM2 PIC 99 VALUE 10.
-000080      01 NUM3 PIC 99.
-000090  PROCEDURE DIVISION.
-000100    MULTIPLY NUM1 BY NUM2 GIVING NUM3
-000110    DISPLAY NUM1 " * " NUM2 " = " NUM3.
-000120    STOP RUN.
+000040  ENVIRONMENT DIVISION.
+000050    INPUT-OUTPUT SECTION.
+000060      FILE-CONTROL.
+000070        SELECT TRANS-FILE ASSIGN TO "TRANS.DAT"
+000080          ORGANIZATION IS LINE SEQUENTIAL
+000090          FILE STATUS IS WS-TRANS-FILE-STATUS.
+000100        SELECT REPORT-FILE ASSIGN TO "MATHRPT.TXT"
+000110          ORGANIZATION IS LINE SEQUENTIAL
+000120          FILE STATUS IS WS-REPORT-FILE-STATUS.
+000130        SELECT AUDIT-FILE ASSIGN TO "MATHAUD.TXT"
+000140          ORGANIZATION IS LINE SEQUENTIAL
+000150          FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000160        SELECT CHECKPOINT-FILE ASSIGN TO "MATHCKPT.TXT"
+000170          ORGANIZATION IS LINE SEQUENTIAL
+000180          FILE STATUS IS WS-CKPT-FILE-STATUS.
+000190        SELECT PARAM-FILE ASSIGN TO "MATHPARM.TXT"
+000200          ORGANIZATION IS LINE SEQUENTIAL
+000210          FILE STATUS IS WS-PARAM-FILE-STATUS.
+000220        SELECT FEED-FILE ASSIGN TO "MATHFEED.TXT"
+000230          ORGANIZATION IS LINE SEQUENTIAL
+000240          FILE STATUS IS WS-FEED-FILE-STATUS.
+000250  DATA DIVISION.
+000260    FILE SECTION.
+000270      FD  TRANS-FILE.
+000280      01 TRAN-RECORD.
+000290          COPY TRANREC.
+000300      FD  REPORT-FILE.
+000310      01 REPORT-RECORD PIC X(80).
+000320      FD  AUDIT-FILE.
+000330      01 AUDIT-RECORD PIC X(80).
+000340      FD  CHECKPOINT-FILE.
+000350      01 CHECKPOINT-RECORD.
+000360          05 CKPT-STATUS PIC X(8).
+000370          05 CKPT-REC-COUNT PIC 9(8).
+000380          05 CKPT-NUM3-SUM PIC 9(10).
+000390          05 CKPT-PAGE-NO PIC 9(4).
+000400      FD  PARAM-FILE.
+000410      01 PARAM-RECORD.
+000420          05 PARM-NUM1 PIC 99.
+000430          05 PARM-NUM2 PIC 99.
+000440      FD  FEED-FILE.
+000450      01 FEED-RECORD.
+000460          05 FEED-NUM1 PIC 9(4).
+000470          05 FEED-NUM2 PIC 9(4).
+000480          05 FEED-OP PIC X.
+000490          05 FEED-NUM3 PIC 9(8).
+000500          05 FEED-REM PIC 9(4).
+000510    WORKING-STORAGE SECTION.
+000520      01 WS-REMAINDER PIC 9(4).
+000530      01 WS-SIZE-ERROR-FLAG PIC X VALUE "N".
+000540      01 WS-EOF-FLAG PIC X VALUE "N".
+000550      01 WS-PAGE-NO PIC 9(4) VALUE ZERO.
+000560      01 WS-LINE-COUNT PIC 9(2) VALUE ZERO.
+000570      01 WS-MAX-LINES PIC 9(2) VALUE 20.
+000580      01 WS-CURRENT-DATE.
+000590          05 WS-CURR-YYYY PIC 9(4).
+000600          05 WS-CURR-MM PIC 9(2).
+000610          05 WS-CURR-DD PIC 9(2).
+000620      01 WS-RUN-DATE-DISP PIC X(10).
+000630      01 HDR-LINE-1.
+000640          05 FILLER PIC X(20) VALUE "MATH TRANSACTION RPT".
+000650          05 FILLER PIC X(11) VALUE "  RUN DATE:".
+000660          05 HDR1-RUN-DATE PIC X(10).
+000670          05 FILLER PIC X(8) VALUE "   PAGE:".
+000680          05 HDR1-PAGE-NO PIC ZZZ9.
+000690      01 HDR-LINE-2.
+000700          05 FILLER PIC X(6) VALUE "NUM1".
+000710          05 FILLER PIC X(6) VALUE "NUM2".
+000720          05 FILLER PIC X(4) VALUE "OP".
+000730          05 FILLER PIC X(8) VALUE "NUM3".
+000740          05 FILLER PIC X(6) VALUE "REM".
+000750          05 FILLER PIC X(11) VALUE "STATUS".
+000760      01 DTL-LINE.
+000770          05 DTL-NUM1 PIC Z9.
+000780          05 FILLER PIC X(4) VALUE SPACES.
+000790          05 DTL-NUM2 PIC Z9.
+000800          05 FILLER PIC X(4) VALUE SPACES.
+000810          05 DTL-OP PIC X.
+000820          05 FILLER PIC X(3) VALUE SPACES.
+000830          05 DTL-NUM3 PIC ZZZ9.
+000840          05 FILLER PIC X(4) VALUE SPACES.
+000850          05 DTL-REM PIC Z9.
+000860          05 FILLER PIC X(4) VALUE SPACES.
+000870          05 DTL-STATUS PIC X(11).
+000880      01 WS-TRANS-FILE-STATUS PIC XX VALUE "00".
+000890      01 WS-AUDIT-FILE-STATUS PIC XX VALUE "00".
+000900      01 WS-REPORT-FILE-STATUS PIC XX VALUE "00".
+000910      01 WS-FEED-FILE-STATUS PIC XX VALUE "00".
+000920      01 WS-RUN-ID PIC X(8).
+000930      01 WS-CURRENT-TIME PIC 9(8).
+000940      01 WS-RUN-TIME-DISP PIC X(8).
+000950      01 AUD-LINE.
+000960          05 AUD-DATE PIC X(10).
+000970          05 FILLER PIC X(1) VALUE SPACE.
+000980          05 AUD-TIME PIC X(8).
+000990          05 FILLER PIC X(1) VALUE SPACE.
+001000          05 AUD-NUM1 PIC Z9.
+001010          05 FILLER PIC X(1) VALUE SPACE.
+001020          05 AUD-NUM2 PIC Z9.
+001030          05 FILLER PIC X(1) VALUE SPACE.
+001040          05 AUD-OP PIC X.
+001050          05 FILLER PIC X(1) VALUE SPACE.
+001060          05 AUD-NUM3 PIC ZZZZ9.
+001070          05 FILLER PIC X(1) VALUE SPACE.
+001080          05 AUD-REM PIC Z9.
+001090          05 FILLER PIC X(1) VALUE SPACE.
+001100          05 AUD-RUN-ID PIC X(8).
+001110      01 WS-CKPT-FILE-STATUS PIC XX VALUE "00".
+001120      01 WS-RESTART-COUNT PIC 9(8) VALUE ZERO.
+001130      01 WS-IS-RESTART PIC X VALUE "N".
+001140      01 WS-RECORDS-PROCESSED PIC 9(8) VALUE ZERO.
+001150      01 WS-CKPT-INTERVAL PIC 9(8) VALUE 1000.
+001160      01 WS-NUM3-SUM PIC 9(10) VALUE ZERO.
+001170      01 TRL-LINE.
+001180          05 FILLER PIC X(16) VALUE "CONTROL TOTALS".
+001190          05 FILLER PIC X(8) VALUE "  COUNT:".
+001200          05 TRL-COUNT PIC Z(7)9.
+001210          05 FILLER PIC X(7) VALUE "  SUM:".
+001220          05 TRL-SUM PIC Z(9)9.
+001230      01 WS-PARAM-FILE-STATUS PIC XX VALUE "00".
+001240      01 WS-DEFAULT-NUM1 PIC 99 VALUE 04.
+001250      01 WS-DEFAULT-NUM2 PIC 99 VALUE 10.
+001260  PROCEDURE DIVISION.
+001270    0000-MAIN-PROCESS.
+001280        OPEN INPUT TRANS-FILE
+001290        IF WS-TRANS-FILE-STATUS NOT = "00"
+001300          DISPLAY "TRANS-FILE OPEN FAILED, STATUS="
+001305            WS-TRANS-FILE-STATUS
+001310          STOP RUN
+001320        END-IF
+001330        ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+001340        ACCEPT WS-CURRENT-TIME FROM TIME
+001350        MOVE WS-CURRENT-TIME TO WS-RUN-ID
+001380        PERFORM 1200-READ-PARAMETERS
+001390        PERFORM 1000-INIT-CHECKPOINT
+001400        IF WS-IS-RESTART = "Y"
+001410          OPEN EXTEND REPORT-FILE
+001420          IF WS-REPORT-FILE-STATUS = "35"
+001430            OPEN OUTPUT REPORT-FILE
+001440          END-IF
+001450        ELSE
+001460          OPEN OUTPUT REPORT-FILE
+001470        END-IF
+001480        OPEN EXTEND AUDIT-FILE
+001490        IF WS-AUDIT-FILE-STATUS = "35"
+001500          OPEN OUTPUT AUDIT-FILE
+001510        END-IF
+001520        IF WS-IS-RESTART = "Y"
+001530          OPEN EXTEND FEED-FILE
+001540          IF WS-FEED-FILE-STATUS = "35"
+001550            OPEN OUTPUT FEED-FILE
+001560          END-IF
+001570        ELSE
+001580          OPEN OUTPUT FEED-FILE
+001590        END-IF
+001600        IF WS-EOF-FLAG NOT = "Y"
+001605          PERFORM 2100-READ-TRANSACTION
+001606        END-IF
+001610        PERFORM UNTIL WS-EOF-FLAG = "Y"
+001620          PERFORM 2200-CALCULATE
+001630          PERFORM 2100-READ-TRANSACTION
+001640        END-PERFORM
+001650        PERFORM 5000-WRITE-FINAL-CHECKPOINT
+001660        PERFORM 3300-WRITE-REPORT-TRAILER
+001670        CLOSE TRANS-FILE
+001680        CLOSE REPORT-FILE
+001690        CLOSE AUDIT-FILE
+001700        CLOSE FEED-FILE
+001710        STOP RUN.
+001720
+001730    2100-READ-TRANSACTION.
+001740        READ TRANS-FILE
+001750          AT END
+001760            MOVE "Y" TO WS-EOF-FLAG
+001770        END-READ.
+001780
+001790    1200-READ-PARAMETERS.
+001800        OPEN INPUT PARAM-FILE
+001810        IF WS-PARAM-FILE-STATUS = "00"
+001820          READ PARAM-FILE
+001830            NOT AT END
+001840              MOVE PARM-NUM1 TO WS-DEFAULT-NUM1
+001850              MOVE PARM-NUM2 TO WS-DEFAULT-NUM2
+001860          END-READ
+001870          CLOSE PARAM-FILE
+001880        END-IF.
+001890
+001900    1000-INIT-CHECKPOINT.
+001910        OPEN INPUT CHECKPOINT-FILE
+001920        IF WS-CKPT-FILE-STATUS = "00"
+001930          READ CHECKPOINT-FILE
+001940            NOT AT END
+001950              IF CKPT-STATUS = "INPROGRS"
+001960                MOVE "Y" TO WS-IS-RESTART
+001970                MOVE CKPT-REC-COUNT TO WS-RESTART-COUNT
+001980                MOVE CKPT-NUM3-SUM TO WS-NUM3-SUM
+001990                MOVE CKPT-PAGE-NO TO WS-PAGE-NO
+002000              END-IF
+002010          END-READ
+002020          CLOSE CHECKPOINT-FILE
+002030        END-IF
+002040        IF WS-RESTART-COUNT > ZERO
+002050          PERFORM 1100-SKIP-PROCESSED-RECORDS
+002060        END-IF.
+002070
+002080    1100-SKIP-PROCESSED-RECORDS.
+002090        PERFORM WS-RESTART-COUNT TIMES
+002100          READ TRANS-FILE
+002110            AT END
+002120              MOVE "Y" TO WS-EOF-FLAG
+002130          END-READ
+002140          IF WS-EOF-FLAG NOT = "Y"
+002150            ADD 1 TO WS-RECORDS-PROCESSED
+002160          END-IF
+002170        END-PERFORM.
+002180
+002190    2200-CALCULATE.
+002200        MOVE "N" TO WS-SIZE-ERROR-FLAG
+002210        MOVE ZERO TO WS-REMAINDER
+002220        IF DEFAULT-FLAG = "Y"
+002230          MOVE WS-DEFAULT-NUM1 TO NUM1
+002240          MOVE WS-DEFAULT-NUM2 TO NUM2
+002250        END-IF
+002260        EVALUATE OP-CODE
+002270          WHEN "A"
+002280            ADD NUM1 TO NUM2 GIVING NUM3
+002290              ON SIZE ERROR
+002300                MOVE "Y" TO WS-SIZE-ERROR-FLAG
+002310            END-ADD
+002320          WHEN "S"
+002330            IF NUM1 < NUM2
+002340              MOVE "Y" TO WS-SIZE-ERROR-FLAG
+002350            ELSE
+002360              SUBTRACT NUM2 FROM NUM1 GIVING NUM3
+002370                ON SIZE ERROR
+002380                  MOVE "Y" TO WS-SIZE-ERROR-FLAG
+002390              END-SUBTRACT
+002400            END-IF
+002410          WHEN "D"
+002420            DIVIDE NUM1 BY NUM2 GIVING NUM3 REMAINDER WS-REMAINDER
+002430              ON SIZE ERROR
+002440                MOVE "Y" TO WS-SIZE-ERROR-FLAG
+002450            END-DIVIDE
+002460          WHEN OTHER
+002470            MULTIPLY NUM1 BY NUM2 GIVING NUM3
+002480              ON SIZE ERROR
+002490                MOVE "Y" TO WS-SIZE-ERROR-FLAG
+002500            END-MULTIPLY
+002510        END-EVALUATE
+002520        IF WS-SIZE-ERROR-FLAG = "Y"
+002530          DISPLAY NUM1 " " OP-CODE " " NUM2 " = *** SIZE ERR ***"
+002540        ELSE
+002550          DISPLAY NUM1 " " OP-CODE " " NUM2 " = " NUM3
+002560        END-IF
+002570        PERFORM 3100-WRITE-DETAIL-LINE
+002580        PERFORM 3200-WRITE-AUDIT-LINE
+002590        ADD 1 TO WS-RECORDS-PROCESSED
+002600        IF WS-SIZE-ERROR-FLAG NOT = "Y"
+002610          ADD NUM3 TO WS-NUM3-SUM
+002620          PERFORM 3400-WRITE-FEED-RECORD
+002630        END-IF
+002640        IF FUNCTION MOD(WS-RECORDS-PROCESSED WS-CKPT-INTERVAL)
+002650            = ZERO
+002660          PERFORM 4000-WRITE-CHECKPOINT
+002670        END-IF.
+002680
+002690    4000-WRITE-CHECKPOINT.
+002700        OPEN OUTPUT CHECKPOINT-FILE
+002702        IF WS-CKPT-FILE-STATUS NOT = "00"
+002704          DISPLAY "CHECKPOINT-FILE OPEN FAILED, STATUS="
+002706            WS-CKPT-FILE-STATUS
+002708          STOP RUN
+002710        END-IF
+002712        MOVE "INPROGRS" TO CKPT-STATUS
+002720        MOVE WS-RECORDS-PROCESSED TO CKPT-REC-COUNT
+002730        MOVE WS-NUM3-SUM TO CKPT-NUM3-SUM
+002740        MOVE WS-PAGE-NO TO CKPT-PAGE-NO
+002750        WRITE CHECKPOINT-RECORD
+002760        CLOSE CHECKPOINT-FILE.
+002770
+002780    5000-WRITE-FINAL-CHECKPOINT.
+002790        OPEN OUTPUT CHECKPOINT-FILE
+002792        IF WS-CKPT-FILE-STATUS NOT = "00"
+002794          DISPLAY "CHECKPOINT-FILE OPEN FAILED, STATUS="
+002796            WS-CKPT-FILE-STATUS
+002798          STOP RUN
+002800        END-IF
+002802        MOVE "COMPLETE" TO CKPT-STATUS
+002810        MOVE WS-RECORDS-PROCESSED TO CKPT-REC-COUNT
+002820        MOVE WS-NUM3-SUM TO CKPT-NUM3-SUM
+002830        MOVE WS-PAGE-NO TO CKPT-PAGE-NO
+002840        WRITE CHECKPOINT-RECORD
+002850        CLOSE CHECKPOINT-FILE.
+002860
+002870    3000-WRITE-REPORT-HEADERS.
+002880        ADD 1 TO WS-PAGE-NO
+002890        STRING WS-CURR-MM "/" WS-CURR-DD "/" WS-CURR-YYYY
+002900          DELIMITED BY SIZE INTO WS-RUN-DATE-DISP
+002910        MOVE WS-RUN-DATE-DISP TO HDR1-RUN-DATE
+002920        MOVE WS-PAGE-NO TO HDR1-PAGE-NO
+002930        WRITE REPORT-RECORD FROM HDR-LINE-1
+002940        MOVE SPACES TO REPORT-RECORD
+002950        WRITE REPORT-RECORD
+002960        WRITE REPORT-RECORD FROM HDR-LINE-2
+002970        MOVE ZERO TO WS-LINE-COUNT.
+002980
+002990    3100-WRITE-DETAIL-LINE.
+003000        IF WS-LINE-COUNT = ZERO OR WS-LINE-COUNT >= WS-MAX-LINES
+003010          PERFORM 3000-WRITE-REPORT-HEADERS
+003020        END-IF
+003030        MOVE NUM1 TO DTL-NUM1
+003040        MOVE NUM2 TO DTL-NUM2
+003050        MOVE OP-CODE TO DTL-OP
+003060        IF OP-CODE = "D" AND WS-SIZE-ERROR-FLAG NOT = "Y"
+003070          MOVE WS-REMAINDER TO DTL-REM
+003080        ELSE
+003090          MOVE ZERO TO DTL-REM
+003100        END-IF
+003110        IF WS-SIZE-ERROR-FLAG = "Y"
+003120          MOVE ZERO TO DTL-NUM3
+003130          MOVE "SIZE ERROR" TO DTL-STATUS
+003140        ELSE
+003150          MOVE NUM3 TO DTL-NUM3
+003160          MOVE SPACES TO DTL-STATUS
+003170        END-IF
+003180        WRITE REPORT-RECORD FROM DTL-LINE
+003190        ADD 1 TO WS-LINE-COUNT.
+003200
+003210    3200-WRITE-AUDIT-LINE.
+003220        MOVE WS-RUN-DATE-DISP TO AUD-DATE
+003230        MOVE WS-CURRENT-TIME(1:2) TO WS-RUN-TIME-DISP(1:2)
+003240        MOVE ":" TO WS-RUN-TIME-DISP(3:1)
+003250        MOVE WS-CURRENT-TIME(3:2) TO WS-RUN-TIME-DISP(4:2)
+003260        MOVE ":" TO WS-RUN-TIME-DISP(6:1)
+003270        MOVE WS-CURRENT-TIME(5:2) TO WS-RUN-TIME-DISP(7:2)
+003280        MOVE WS-RUN-TIME-DISP TO AUD-TIME
+003290        MOVE NUM1 TO AUD-NUM1
+003300        MOVE NUM2 TO AUD-NUM2
+003310        MOVE OP-CODE TO AUD-OP
+003320        IF WS-SIZE-ERROR-FLAG = "Y"
+003330          MOVE ZERO TO AUD-NUM3
+003340        ELSE
+003350          MOVE NUM3 TO AUD-NUM3
+003360        END-IF
+003370        IF OP-CODE = "D" AND WS-SIZE-ERROR-FLAG NOT = "Y"
+003380          MOVE WS-REMAINDER TO AUD-REM
+003390        ELSE
+003400          MOVE ZERO TO AUD-REM
+003410        END-IF
+003420        MOVE WS-RUN-ID TO AUD-RUN-ID
+003430        WRITE AUDIT-RECORD FROM AUD-LINE.
+003440
+003450    3300-WRITE-REPORT-TRAILER.
+003455        IF WS-LINE-COUNT = ZERO
+003456          PERFORM 3000-WRITE-REPORT-HEADERS
+003457        END-IF
+003460        MOVE SPACES TO REPORT-RECORD
+003470        WRITE REPORT-RECORD
+003480        MOVE WS-RECORDS-PROCESSED TO TRL-COUNT
+003490        MOVE WS-NUM3-SUM TO TRL-SUM
+003500        WRITE REPORT-RECORD FROM TRL-LINE.
+003510
+003520    3400-WRITE-FEED-RECORD.
+003530        MOVE NUM1 TO FEED-NUM1
+003540        MOVE NUM2 TO FEED-NUM2
+003550        MOVE OP-CODE TO FEED-OP
+003560        MOVE NUM3 TO FEED-NUM3
+003570        IF OP-CODE = "D"
+003580          MOVE WS-REMAINDER TO FEED-REM
+003590        ELSE
+003600          MOVE ZERO TO FEED-REM
+003610        END-IF
+003620        WRITE FEED-RECORD.
