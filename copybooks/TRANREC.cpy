@@ -0,0 +1,16 @@
+000010*    TRANREC - SHARED TRANSACTION RECORD LAYOUT.
+000020*    NUM1 AND NUM2 ARE THE INPUT FACTORS, OP-CODE SELECTS
+000030*    THE ARITHMETIC VERB (A/S/M/D), AND NUM3 HOLDS THE
+000040*    CALCULATED RESULT. ANY PROGRAM THAT READS OR PRODUCES
+000050*    THIS TRANSACTION SHAPE SHOULD COPY THIS MEMBER.
+000055*    DEFAULT-FLAG = "Y" MEANS "IGNORE NUM1/NUM2 ON THIS
+000056*    RECORD AND USE THE STANDING PARAMETER-FILE FACTORS
+000057*    INSTEAD" -- IT IS A DEDICATED INDICATOR, NOT A ZERO/
+000058*    ZERO VALUE ON NUM1/NUM2, SO A GENUINE ZERO-VALUED
+000059*    TRANSACTION (DEFAULT-FLAG = "N" OR SPACE) IS NEVER
+000060*    MISTAKEN FOR A REQUEST TO USE THE DEFAULT FACTORS.
+000065    05 NUM1 PIC 99.
+000070    05 NUM2 PIC 99.
+000080    05 OP-CODE PIC X.
+000085    05 DEFAULT-FLAG PIC X.
+000090    05 NUM3 PIC 9(4).
